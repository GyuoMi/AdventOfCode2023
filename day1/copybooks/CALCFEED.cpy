@@ -0,0 +1,11 @@
+      *> Calibration feed record layout shared by trebuchet's downstream
+      *> GL/reporting feed file. CF-RECORD-TYPE 'D' = detail line,
+      *> 'R' = rejected line (no digit found; CF-CALIBRATION-VALUE is 0
+      *> and carries no calibration value), 'T' = run summary trailer.
+       01 CalcFeedRecord.
+           05 CF-RECORD-TYPE       PIC X(1).
+           05 CF-BATCH-DATE        PIC X(8).
+           05 CF-SOURCE-ID         PIC X(30).
+           05 CF-LINE-NUMBER       PIC 9(9).
+           05 CF-CALIBRATION-VALUE PIC 9(10).
+           05 FILLER               PIC X(9).

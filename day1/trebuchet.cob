@@ -1,61 +1,852 @@
        >>SOURCE FORMAT FREE
        IDENTIFICATION DIVISION.
        PROGRAM-ID. trebuchet.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT InputFile ASSIGN TO 'input.txt'
+           SELECT InputFile ASSIGN TO DYNAMIC InputFileName
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS InputFileStatus.
+
+           SELECT ControlFile ASSIGN TO DYNAMIC ControlFileName
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS ControlFileStatus.
+
+           SELECT FileListFile ASSIGN TO DYNAMIC FileListName
                   ORGANIZATION IS LINE SEQUENTIAL.
-       
+
+           SELECT DetailReportFile ASSIGN TO 'detail_report.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS DetailReportFileStatus.
+
+           SELECT ExceptionsReportFile ASSIGN TO 'exceptions_report.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS ExceptionsReportFileStatus.
+
+           SELECT FeedFile ASSIGN TO 'gl_feed.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FeedFileStatus.
+
+           SELECT CheckpointFile ASSIGN TO DYNAMIC CheckpointFileName
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS CheckpointFileStatus.
+
+           SELECT QueueCheckpointFile
+                  ASSIGN TO DYNAMIC QueueCheckpointFileName
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS QueueCheckpointFileStatus.
+
+           SELECT HistoryFile ASSIGN TO 'totalsum_history.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS HistoryFileStatus.
+
        DATA DIVISION.
        FILE SECTION.
        FD InputFile.
        01 InputRecord PIC X(100).
-       
+
+       FD ControlFile.
+       01 ControlRecord PIC X(20).
+
+       FD FileListFile.
+       01 FileListRecord PIC X(200).
+
+       FD DetailReportFile.
+       01 DetailReportRecord PIC X(200).
+
+       FD ExceptionsReportFile.
+       01 ExceptionsReportRecord PIC X(150).
+
+       FD FeedFile.
+       COPY CALCFEED.
+
+       FD CheckpointFile.
+       01 CheckpointRecord PIC X(60).
+
+       FD QueueCheckpointFile.
+       01 QueueCheckpointRecord PIC X(90).
+
+       FD HistoryFile.
+       01 HistoryRecord PIC X(60).
+
        WORKING-STORAGE SECTION.
        01 FirstDigit PIC 9.
        01 LastDigit  PIC 9.
        01 ConcatenatedValue PIC 99.
        01 TotalSum PIC S9(10) COMP VALUE 0.
+
+       01 FirstDigitWord PIC 9.
+       01 LastDigitWord  PIC 9.
+       01 ConcatenatedValueWords PIC 99.
+       01 TotalSumWords PIC S9(10) COMP VALUE 0.
+       01 WordDigitValue PIC 9.
+       01 DigitFound PIC X VALUE 'N'.
+       01 DigitWordFound PIC X VALUE 'N'.
+
        01 I PIC 9(3) VALUE 1.
 
-       
+       01 TotalSumDisplay PIC S9(10) VALUE 0.
+       01 RejectedRecordCount PIC 9(9) VALUE 0.
+
+       01 EndOfInputFile PIC X VALUE 'N'.
+       01 InputFileStatus PIC XX.
+       01 ControlFileStatus PIC XX.
+       01 RecordsRead PIC 9(9) VALUE 0.
+       01 ExpectedRecordCount PIC 9(9) VALUE 0.
+
+       01 InputFileName PIC X(200) VALUE SPACES.
+       01 ControlFileName PIC X(200) VALUE SPACES.
+       01 FileListName PIC X(200) VALUE SPACES.
+       01 CommandLineArg PIC X(200) VALUE SPACES.
+       01 EndOfFileList PIC X VALUE 'N'.
+
+       01 GrandTotalSum PIC S9(10) COMP VALUE 0.
+       01 GrandTotalSumWords PIC S9(10) COMP VALUE 0.
+       01 GrandRecordsRead PIC 9(9) VALUE 0.
+       01 GrandRejectedRecordCount PIC 9(9) VALUE 0.
+       01 FilesProcessedCount PIC 9(6) VALUE 0.
+
+       01 RunBatchDate PIC X(8).
+       01 CurrentDateTime PIC X(21).
+
+       01 DetailReportFileStatus PIC XX.
+       01 ExceptionsReportFileStatus PIC XX.
+       01 FeedFileStatus PIC XX.
+       01 IsResumedRun PIC X VALUE 'N'.
+
+       01 CheckpointFileName PIC X(200) VALUE SPACES.
+       01 CheckpointFileStatus PIC XX.
+       01 CheckpointInterval PIC 9(9) VALUE 1000.
+       01 CheckpointIntervalText PIC X(9) VALUE SPACES.
+       01 CheckpointRecordsProcessed PIC 9(9) VALUE 0.
+       01 CheckpointTotalSum PIC S9(10) VALUE 0.
+       01 CheckpointTotalSumWords PIC S9(10) VALUE 0.
+       01 CheckpointRejectedRecordCount PIC 9(9) VALUE 0.
+       01 CheckpointRecordsProcessedText PIC X(20).
+       01 CheckpointTotalSumText PIC X(20).
+       01 CheckpointTotalSumWordsText PIC X(20).
+       01 CheckpointRejectedRecordCountText PIC X(20).
+       01 TotalSumWordsDisplay PIC S9(10) VALUE 0.
+       01 SkipIndex PIC 9(9) VALUE 0.
+
+       01 QueueCheckpointFileName PIC X(200) VALUE SPACES.
+       01 QueueCheckpointFileStatus PIC XX.
+       01 QueueLinesRead PIC 9(9) VALUE 0.
+       01 QueueFilesProcessedCount PIC 9(6) VALUE 0.
+       01 QueueGrandRecordsRead PIC 9(9) VALUE 0.
+       01 QueueGrandTotalSum PIC S9(10) VALUE 0.
+       01 QueueGrandTotalSumWords PIC S9(10) VALUE 0.
+       01 QueueGrandRejectedRecordCount PIC 9(9) VALUE 0.
+       01 QueueLinesReadText PIC X(20).
+       01 QueueFilesProcessedCountText PIC X(20).
+       01 QueueGrandRecordsReadText PIC X(20).
+       01 QueueGrandTotalSumText PIC X(20).
+       01 QueueGrandTotalSumWordsText PIC X(20).
+       01 QueueGrandRejectedRecordCountText PIC X(20).
+       01 QueueSkipIndex PIC 9(9) VALUE 0.
+       01 FoundNextFile PIC X VALUE 'N'.
+
+       01 ControlBreakSize PIC 9(9) VALUE 50.
+       01 ControlBreakSizeText PIC X(9) VALUE SPACES.
+       01 ControlBreakNumber PIC 9(6) VALUE 0.
+       01 ControlBreakPriorTotalSum PIC S9(10) COMP VALUE 0.
+       01 ControlBreakPriorTotalSumWords PIC S9(10) COMP VALUE 0.
+       01 ControlBreakDeltaSum PIC S9(10) VALUE 0.
+       01 ControlBreakDeltaSumWords PIC S9(10) VALUE 0.
+
+       01 QualifyingRecordCount PIC 9(9) VALUE 0.
+       01 AverageConcatenatedValue PIC S9(6)V99 VALUE 0.
+
+       01 HistoryFileStatus PIC XX.
+       01 GrandTotalSumDisplay PIC S9(10) VALUE 0.
+       01 GrandTotalSumWordsDisplay PIC S9(10) VALUE 0.
+
+
        PROCEDURE DIVISION.
-           OPEN INPUT InputFile.
-       
-           PERFORM 1001 TIMES
-               READ InputFile
+       MAIN-PROCEDURE.
+           PERFORM DETERMINE-FILE-NAMES.
+           PERFORM DETERMINE-RESUME-STATE.
+
+           MOVE FUNCTION CURRENT-DATE TO CurrentDateTime
+           MOVE CurrentDateTime(1:8) TO RunBatchDate
+
+           PERFORM OPEN-REPORT-FILES.
+
+           IF FileListName NOT = SPACES
+               PERFORM PROCESS-FILE-LIST
+           ELSE
+               PERFORM PROCESS-ONE-FILE
+           END-IF.
+
+           PERFORM WRITE-FEED-TRAILER.
+           PERFORM GRAND-BALANCE-CHECK.
+
+           IF GrandRecordsRead > 0
+               PERFORM APPEND-TOTAL-SUM-HISTORY
+           ELSE
+               DISPLAY 'History append skipped: no records were '
+                       'processed this run'
+           END-IF.
+
+           CLOSE DetailReportFile.
+           CLOSE ExceptionsReportFile.
+           CLOSE FeedFile.
+
+           DISPLAY 'Files Processed: ' FilesProcessedCount.
+           DISPLAY 'Grand Records Read: ' GrandRecordsRead.
+           DISPLAY 'Grand Rejected Records (no digit found): '
+                   GrandRejectedRecordCount.
+           DISPLAY 'Grand Total Sum (Digits Only): ' GrandTotalSum.
+           DISPLAY 'Grand Total Sum (Digits + Words): '
+                   GrandTotalSumWords.
+
+           STOP RUN.
+
+       DETERMINE-FILE-NAMES.
+           MOVE SPACES TO CommandLineArg
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT CommandLineArg FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO CommandLineArg
+           END-ACCEPT
+
+           IF CommandLineArg NOT = SPACES
+               MOVE CommandLineArg TO InputFileName
+           ELSE
+               ACCEPT InputFileName FROM ENVIRONMENT 'INPUT_FILE'
+               IF InputFileName = SPACES
+                   MOVE 'input.txt' TO InputFileName
+               END-IF
+           END-IF
+
+           ACCEPT FileListName FROM ENVIRONMENT 'FILE_LIST'.
+
+           ACCEPT CheckpointIntervalText FROM ENVIRONMENT
+               'CHECKPOINT_INTERVAL'
+           IF FUNCTION TRIM(CheckpointIntervalText) NOT = SPACES
+                   AND FUNCTION TRIM(CheckpointIntervalText) IS NUMERIC
+               MOVE FUNCTION NUMVAL(CheckpointIntervalText)
+                   TO CheckpointInterval
+           END-IF
+
+           ACCEPT ControlBreakSizeText FROM ENVIRONMENT
+               'CONTROL_BREAK_SIZE'
+           IF FUNCTION TRIM(ControlBreakSizeText) NOT = SPACES
+                   AND FUNCTION TRIM(ControlBreakSizeText) IS NUMERIC
+               MOVE FUNCTION NUMVAL(ControlBreakSizeText)
+                   TO ControlBreakSize
+           END-IF.
+
+       DETERMINE-RESUME-STATE.
+           MOVE 'N' TO IsResumedRun
+
+           IF FileListName NOT = SPACES
+               PERFORM LOAD-QUEUE-CHECKPOINT
+               IF QueueFilesProcessedCount > 0
+                   MOVE 'Y' TO IsResumedRun
+               ELSE
+                   PERFORM PEEK-NEXT-FILE-CHECKPOINT
+                   IF CheckpointRecordsProcessed > 0
+                       MOVE 'Y' TO IsResumedRun
+                   END-IF
+               END-IF
+           ELSE
+               PERFORM DERIVE-CHECKPOINT-FILE-NAME
+               PERFORM LOAD-CHECKPOINT
+               IF CheckpointRecordsProcessed > 0
+                   MOVE 'Y' TO IsResumedRun
+               END-IF
+           END-IF.
+
+       PEEK-NEXT-FILE-CHECKPOINT.
+           MOVE 0 TO CheckpointRecordsProcessed
+           MOVE 'N' TO FoundNextFile
+           MOVE 'N' TO EndOfFileList
+
+           OPEN INPUT FileListFile
+
+           PERFORM VARYING QueueSkipIndex FROM 1 BY 1
+                   UNTIL QueueSkipIndex > QueueLinesRead
+                      OR EndOfFileList = 'Y'
+               READ FileListFile
                    AT END
-                       EXIT PERFORM
+                       MOVE 'Y' TO EndOfFileList
+               END-READ
+           END-PERFORM
+
+           PERFORM UNTIL EndOfFileList = 'Y' OR FoundNextFile = 'Y'
+               READ FileListFile
+                   AT END
+                       MOVE 'Y' TO EndOfFileList
                    NOT AT END
-                       PERFORM PROCESS-RECORD
+                       IF FileListRecord NOT = SPACES
+                           MOVE FileListRecord TO InputFileName
+                           MOVE 'Y' TO FoundNextFile
+                       END-IF
                END-READ
-           END-PERFORM.
-       
-           CLOSE InputFile.
-       
-           DISPLAY 'Total Sum: ' TotalSum.
-       
-           STOP RUN.
-       
+           END-PERFORM
+
+           CLOSE FileListFile
+
+           IF FoundNextFile = 'Y'
+               PERFORM DERIVE-CHECKPOINT-FILE-NAME
+               PERFORM LOAD-CHECKPOINT
+           END-IF
+
+           MOVE SPACES TO InputFileName
+           MOVE 'N' TO EndOfFileList.
+
+       OPEN-REPORT-FILES.
+           IF IsResumedRun = 'Y'
+               DISPLAY 'Resuming interrupted run - appending to '
+                       'existing reports'
+               OPEN EXTEND DetailReportFile
+               IF DetailReportFileStatus = '05'
+                       OR DetailReportFileStatus = '35'
+                   OPEN OUTPUT DetailReportFile
+               END-IF
+               OPEN EXTEND ExceptionsReportFile
+               IF ExceptionsReportFileStatus = '05'
+                       OR ExceptionsReportFileStatus = '35'
+                   OPEN OUTPUT ExceptionsReportFile
+               END-IF
+               OPEN EXTEND FeedFile
+               IF FeedFileStatus = '05' OR FeedFileStatus = '35'
+                   OPEN OUTPUT FeedFile
+               END-IF
+           ELSE
+               OPEN OUTPUT DetailReportFile
+               OPEN OUTPUT ExceptionsReportFile
+               OPEN OUTPUT FeedFile
+           END-IF.
+
+       PROCESS-FILE-LIST.
+           PERFORM LOAD-QUEUE-CHECKPOINT
+
+           OPEN INPUT FileListFile
+
+           IF QueueFilesProcessedCount > 0
+               DISPLAY 'Resuming file list ' FUNCTION TRIM(FileListName)
+                       ' - skipping ' QueueFilesProcessedCount
+                       ' already-completed file(s)'
+               MOVE QueueFilesProcessedCount TO FilesProcessedCount
+               MOVE QueueGrandRecordsRead TO GrandRecordsRead
+               MOVE QueueGrandTotalSum TO GrandTotalSum
+               MOVE QueueGrandTotalSumWords TO GrandTotalSumWords
+               MOVE QueueGrandRejectedRecordCount
+                   TO GrandRejectedRecordCount
+               PERFORM VARYING QueueSkipIndex FROM 1 BY 1
+                       UNTIL QueueSkipIndex > QueueLinesRead
+                          OR EndOfFileList = 'Y'
+                   READ FileListFile
+                       AT END
+                           MOVE 'Y' TO EndOfFileList
+                   END-READ
+               END-PERFORM
+           END-IF
+
+           PERFORM UNTIL EndOfFileList = 'Y'
+               READ FileListFile
+                   AT END
+                       MOVE 'Y' TO EndOfFileList
+                   NOT AT END
+                       ADD 1 TO QueueLinesRead
+                       IF FileListRecord NOT = SPACES
+                           MOVE FileListRecord TO InputFileName
+                           PERFORM PROCESS-ONE-FILE
+                           PERFORM SAVE-QUEUE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FileListFile
+
+           PERFORM CLEAR-QUEUE-CHECKPOINT.
+
+       DERIVE-CONTROL-FILE-NAME.
+           MOVE SPACES TO ControlFileName
+           STRING FUNCTION TRIM(InputFileName) DELIMITED BY SIZE
+                  '.ctl' DELIMITED BY SIZE
+               INTO ControlFileName.
+
+       DERIVE-CHECKPOINT-FILE-NAME.
+           MOVE SPACES TO CheckpointFileName
+           STRING FUNCTION TRIM(InputFileName) DELIMITED BY SIZE
+                  '.ckpt' DELIMITED BY SIZE
+               INTO CheckpointFileName.
+
+       PROCESS-ONE-FILE.
+           PERFORM DERIVE-CONTROL-FILE-NAME
+           PERFORM DERIVE-CHECKPOINT-FILE-NAME
+
+           PERFORM LOAD-CHECKPOINT
+
+           MOVE 'N' TO EndOfInputFile
+           OPEN INPUT InputFile
+
+           IF InputFileStatus NOT = '00'
+               DISPLAY 'WARNING: unable to open input file '
+                       FUNCTION TRIM(InputFileName)
+                       ' (status ' InputFileStatus ') - skipping'
+           ELSE
+               IF CheckpointRecordsProcessed > 0
+                   PERFORM SKIP-CHECKPOINTED-RECORDS
+                   MOVE CheckpointRecordsProcessed TO RecordsRead
+                   MOVE CheckpointTotalSum TO TotalSum
+                   MOVE CheckpointTotalSumWords TO TotalSumWords
+                   MOVE CheckpointRejectedRecordCount
+                       TO RejectedRecordCount
+                   DISPLAY 'Resuming ' FUNCTION TRIM(InputFileName)
+                           ' from checkpoint after record ' RecordsRead
+               ELSE
+                   MOVE ZERO TO TotalSum
+                   MOVE ZERO TO TotalSumWords
+                   MOVE ZERO TO RecordsRead
+                   MOVE ZERO TO RejectedRecordCount
+               END-IF
+
+               MOVE TotalSum TO ControlBreakPriorTotalSum
+               MOVE TotalSumWords TO ControlBreakPriorTotalSumWords
+               COMPUTE ControlBreakNumber =
+                   RecordsRead / ControlBreakSize
+
+               PERFORM UNTIL EndOfInputFile = 'Y'
+                   READ InputFile
+                       AT END
+                           MOVE 'Y' TO EndOfInputFile
+                       NOT AT END
+                           ADD 1 TO RecordsRead
+                           PERFORM PROCESS-RECORD
+                           IF FUNCTION MOD(RecordsRead, CheckpointInterval)
+                                   = 0
+                               PERFORM SAVE-CHECKPOINT
+                           END-IF
+                           IF FUNCTION MOD(RecordsRead, ControlBreakSize)
+                                   = 0
+                               PERFORM DISPLAY-CONTROL-BREAK
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               IF RecordsRead > 0
+                       AND FUNCTION MOD(RecordsRead, ControlBreakSize)
+                           NOT = 0
+                   PERFORM DISPLAY-CONTROL-BREAK
+               END-IF
+
+               CLOSE InputFile
+
+               PERFORM CLEAR-CHECKPOINT
+
+               PERFORM RECONCILE-RECORD-COUNT
+               PERFORM BALANCE-CHECK
+
+               DISPLAY 'File: ' FUNCTION TRIM(InputFileName)
+                       ' Records: ' RecordsRead
+                       ' Rejected: ' RejectedRecordCount
+                       ' Subtotal (Digits Only): ' TotalSum
+                       ' Subtotal (Digits + Words): ' TotalSumWords
+
+               ADD 1 TO FilesProcessedCount
+               ADD RecordsRead TO GrandRecordsRead
+               ADD RejectedRecordCount TO GrandRejectedRecordCount
+               ADD TotalSum TO GrandTotalSum
+               ADD TotalSumWords TO GrandTotalSumWords
+           END-IF.
+
 
        PROCESS-RECORD.
            MOVE ZERO TO FirstDigit
            MOVE ZERO TO LastDigit
+           MOVE ZERO TO ConcatenatedValue
+           MOVE ZERO TO FirstDigitWord
+           MOVE ZERO TO LastDigitWord
+           MOVE 'N' TO DigitFound
+           MOVE 'N' TO DigitWordFound
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF InputRecord
                IF InputRecord(I:1) NUMERIC
-                   IF FirstDigit = 0
+                   IF DigitFound = 'N'
                        MOVE FUNCTION NUMVAL(InputRecord(I:1)) TO FirstDigit
+                       MOVE 'Y' TO DigitFound
                    END-IF
                    MOVE FUNCTION NUMVAL(InputRecord(I:1)) TO LastDigit
+
+                   IF DigitWordFound = 'N'
+                       MOVE FUNCTION NUMVAL(InputRecord(I:1)) TO FirstDigitWord
+                       MOVE 'Y' TO DigitWordFound
+                   END-IF
+                   MOVE FUNCTION NUMVAL(InputRecord(I:1)) TO LastDigitWord
+               ELSE
+                   MOVE ZERO TO WordDigitValue
+                   PERFORM DETECT-WORD-DIGIT
+                   IF WordDigitValue > 0
+                       IF DigitWordFound = 'N'
+                           MOVE WordDigitValue TO FirstDigitWord
+                           MOVE 'Y' TO DigitWordFound
+                       END-IF
+                       MOVE WordDigitValue TO LastDigitWord
+                   END-IF
                END-IF
            END-PERFORM
 
-           IF FirstDigit > 0 AND LastDigit > 0
+           IF DigitFound = 'Y'
                MOVE FirstDigit TO ConcatenatedValue
                MULTIPLY 10 BY ConcatenatedValue
                ADD LastDigit TO ConcatenatedValue
                ADD ConcatenatedValue TO TotalSum
-           END-IF.
\ No newline at end of file
+           ELSE
+               ADD 1 TO RejectedRecordCount
+               PERFORM WRITE-EXCEPTION-LINE
+           END-IF
+
+           IF DigitWordFound = 'Y'
+               MOVE FirstDigitWord TO ConcatenatedValueWords
+               MULTIPLY 10 BY ConcatenatedValueWords
+               ADD LastDigitWord TO ConcatenatedValueWords
+               ADD ConcatenatedValueWords TO TotalSumWords
+           END-IF
+
+           PERFORM WRITE-DETAIL-LINE.
+
+           IF DigitFound = 'Y'
+               PERFORM WRITE-FEED-DETAIL
+           ELSE
+               PERFORM WRITE-FEED-REJECTED
+           END-IF.
+
+       WRITE-FEED-DETAIL.
+           MOVE SPACES TO CalcFeedRecord
+           MOVE 'D' TO CF-RECORD-TYPE
+           MOVE RunBatchDate TO CF-BATCH-DATE
+           MOVE FUNCTION TRIM(InputFileName) TO CF-SOURCE-ID
+           MOVE RecordsRead TO CF-LINE-NUMBER
+           MOVE ConcatenatedValue TO CF-CALIBRATION-VALUE
+           WRITE CalcFeedRecord.
+
+       WRITE-FEED-REJECTED.
+           MOVE SPACES TO CalcFeedRecord
+           MOVE 'R' TO CF-RECORD-TYPE
+           MOVE RunBatchDate TO CF-BATCH-DATE
+           MOVE FUNCTION TRIM(InputFileName) TO CF-SOURCE-ID
+           MOVE RecordsRead TO CF-LINE-NUMBER
+           MOVE 0 TO CF-CALIBRATION-VALUE
+           WRITE CalcFeedRecord.
+
+       WRITE-FEED-TRAILER.
+           MOVE SPACES TO CalcFeedRecord
+           MOVE 'T' TO CF-RECORD-TYPE
+           MOVE RunBatchDate TO CF-BATCH-DATE
+           MOVE 'TOTAL' TO CF-SOURCE-ID
+           MOVE GrandRecordsRead TO CF-LINE-NUMBER
+           MOVE GrandTotalSum TO CF-CALIBRATION-VALUE
+           WRITE CalcFeedRecord.
+
+       WRITE-DETAIL-LINE.
+           MOVE TotalSum TO TotalSumDisplay
+           MOVE SPACES TO DetailReportRecord
+           STRING 'Line: ' RecordsRead DELIMITED BY SIZE
+                  ' Text: ' InputRecord DELIMITED BY SIZE
+                  ' First: ' FirstDigit DELIMITED BY SIZE
+                  ' Last: ' LastDigit DELIMITED BY SIZE
+                  ' Concat: ' ConcatenatedValue DELIMITED BY SIZE
+                  ' RunningTotal: ' TotalSumDisplay DELIMITED BY SIZE
+               INTO DetailReportRecord
+           WRITE DetailReportRecord.
+
+       WRITE-EXCEPTION-LINE.
+           MOVE SPACES TO ExceptionsReportRecord
+           STRING 'Line: ' RecordsRead DELIMITED BY SIZE
+                  ' No numeric digit found: ' InputRecord
+                      DELIMITED BY SIZE
+               INTO ExceptionsReportRecord
+           WRITE ExceptionsReportRecord.
+
+       DETECT-WORD-DIGIT.
+           IF I + 2 <= LENGTH OF InputRecord
+                   AND InputRecord(I:3) = 'one'
+               MOVE 1 TO WordDigitValue
+           END-IF
+           IF I + 2 <= LENGTH OF InputRecord
+                   AND InputRecord(I:3) = 'two'
+               MOVE 2 TO WordDigitValue
+           END-IF
+           IF I + 4 <= LENGTH OF InputRecord
+                   AND InputRecord(I:5) = 'three'
+               MOVE 3 TO WordDigitValue
+           END-IF
+           IF I + 3 <= LENGTH OF InputRecord
+                   AND InputRecord(I:4) = 'four'
+               MOVE 4 TO WordDigitValue
+           END-IF
+           IF I + 3 <= LENGTH OF InputRecord
+                   AND InputRecord(I:4) = 'five'
+               MOVE 5 TO WordDigitValue
+           END-IF
+           IF I + 2 <= LENGTH OF InputRecord
+                   AND InputRecord(I:3) = 'six'
+               MOVE 6 TO WordDigitValue
+           END-IF
+           IF I + 4 <= LENGTH OF InputRecord
+                   AND InputRecord(I:5) = 'seven'
+               MOVE 7 TO WordDigitValue
+           END-IF
+           IF I + 4 <= LENGTH OF InputRecord
+                   AND InputRecord(I:5) = 'eight'
+               MOVE 8 TO WordDigitValue
+           END-IF
+           IF I + 3 <= LENGTH OF InputRecord
+                   AND InputRecord(I:4) = 'nine'
+               MOVE 9 TO WordDigitValue
+           END-IF.
+
+       APPEND-TOTAL-SUM-HISTORY.
+           OPEN EXTEND HistoryFile
+           IF HistoryFileStatus = '05' OR HistoryFileStatus = '35'
+               OPEN OUTPUT HistoryFile
+           END-IF
+
+           IF HistoryFileStatus = '00'
+               MOVE GrandTotalSum TO GrandTotalSumDisplay
+               MOVE GrandTotalSumWords TO GrandTotalSumWordsDisplay
+               MOVE SPACES TO HistoryRecord
+               STRING RunBatchDate DELIMITED BY SIZE
+                      ',' DELIMITED BY SIZE
+                      GrandTotalSumDisplay DELIMITED BY SIZE
+                      ',' DELIMITED BY SIZE
+                      GrandTotalSumWordsDisplay DELIMITED BY SIZE
+                   INTO HistoryRecord
+               WRITE HistoryRecord
+               CLOSE HistoryFile
+           ELSE
+               DISPLAY 'WARNING: unable to append to totalsum_history.txt'
+                       ' (status ' HistoryFileStatus ')'
+           END-IF.
+
+       GRAND-BALANCE-CHECK.
+           COMPUTE QualifyingRecordCount =
+               GrandRecordsRead - GrandRejectedRecordCount
+
+           IF GrandTotalSum < 0
+               DISPLAY 'OVERFLOW ALERT: Grand Total Sum went negative ('
+                       GrandTotalSum ') - accumulator overflow suspected'
+           ELSE
+               IF QualifyingRecordCount = 0
+                   DISPLAY 'Grand balancing check skipped: '
+                           'no qualifying records'
+               ELSE
+                   COMPUTE AverageConcatenatedValue ROUNDED =
+                       GrandTotalSum / QualifyingRecordCount
+                   IF AverageConcatenatedValue < 11
+                           OR AverageConcatenatedValue > 99
+                       DISPLAY 'GRAND BALANCING CHECK FAILED: '
+                               'Grand Total Sum ' GrandTotalSum ' / '
+                               QualifyingRecordCount
+                               ' qualifying records = '
+                               AverageConcatenatedValue
+                               ' (expected between 11 and 99) -'
+                               ' run may be corrupted'
+                   ELSE
+                       DISPLAY 'Grand balancing check OK: average '
+                               AverageConcatenatedValue
+                   END-IF
+               END-IF
+           END-IF.
+
+       BALANCE-CHECK.
+           COMPUTE QualifyingRecordCount =
+               RecordsRead - RejectedRecordCount
+
+           IF TotalSum < 0
+               DISPLAY 'OVERFLOW ALERT: TotalSum for '
+                       FUNCTION TRIM(InputFileName)
+                       ' went negative (' TotalSum
+                       ') - accumulator overflow suspected'
+           ELSE
+               IF QualifyingRecordCount = 0
+                   DISPLAY 'Balancing check skipped for '
+                           FUNCTION TRIM(InputFileName)
+                           ': no qualifying records'
+               ELSE
+                   COMPUTE AverageConcatenatedValue ROUNDED =
+                       TotalSum / QualifyingRecordCount
+                   IF AverageConcatenatedValue < 11
+                           OR AverageConcatenatedValue > 99
+                       DISPLAY 'BALANCING CHECK FAILED for '
+                               FUNCTION TRIM(InputFileName) ': TotalSum '
+                               TotalSum ' / ' QualifyingRecordCount
+                               ' qualifying records = '
+                               AverageConcatenatedValue
+                               ' (expected between 11 and 99) -'
+                               ' run may be corrupted'
+                   ELSE
+                       DISPLAY 'Balancing check OK for '
+                               FUNCTION TRIM(InputFileName) ': average '
+                               AverageConcatenatedValue
+                   END-IF
+               END-IF
+           END-IF.
+
+       DISPLAY-CONTROL-BREAK.
+           ADD 1 TO ControlBreakNumber
+           COMPUTE ControlBreakDeltaSum =
+               TotalSum - ControlBreakPriorTotalSum
+           COMPUTE ControlBreakDeltaSumWords =
+               TotalSumWords - ControlBreakPriorTotalSumWords
+           DISPLAY 'Control Break ' ControlBreakNumber
+                   ' (' FUNCTION TRIM(InputFileName)
+                   ' through record ' RecordsRead '): '
+                   'Subtotal (Digits Only): ' ControlBreakDeltaSum
+                   ' Subtotal (Digits + Words): '
+                   ControlBreakDeltaSumWords
+           MOVE TotalSum TO ControlBreakPriorTotalSum
+           MOVE TotalSumWords TO ControlBreakPriorTotalSumWords.
+
+       LOAD-CHECKPOINT.
+           MOVE 0 TO CheckpointRecordsProcessed
+           MOVE 0 TO CheckpointTotalSum
+           MOVE 0 TO CheckpointTotalSumWords
+           MOVE 0 TO CheckpointRejectedRecordCount
+
+           OPEN INPUT CheckpointFile
+           IF CheckpointFileStatus = '00'
+               READ CheckpointFile
+                   NOT AT END
+                       UNSTRING CheckpointRecord DELIMITED BY ','
+                           INTO CheckpointRecordsProcessedText
+                                CheckpointTotalSumText
+                                CheckpointTotalSumWordsText
+                                CheckpointRejectedRecordCountText
+                       MOVE FUNCTION NUMVAL(CheckpointRecordsProcessedText)
+                           TO CheckpointRecordsProcessed
+                       MOVE FUNCTION NUMVAL(CheckpointTotalSumText)
+                           TO CheckpointTotalSum
+                       MOVE FUNCTION NUMVAL(CheckpointTotalSumWordsText)
+                           TO CheckpointTotalSumWords
+                       MOVE FUNCTION NUMVAL(CheckpointRejectedRecordCountText)
+                           TO CheckpointRejectedRecordCount
+               END-READ
+               CLOSE CheckpointFile
+           END-IF.
+
+       SKIP-CHECKPOINTED-RECORDS.
+           PERFORM VARYING SkipIndex FROM 1 BY 1
+                   UNTIL SkipIndex > CheckpointRecordsProcessed
+                      OR EndOfInputFile = 'Y'
+               READ InputFile
+                   AT END
+                       MOVE 'Y' TO EndOfInputFile
+               END-READ
+           END-PERFORM.
+
+       SAVE-CHECKPOINT.
+           MOVE TotalSum TO TotalSumDisplay
+           MOVE TotalSumWords TO TotalSumWordsDisplay
+           MOVE SPACES TO CheckpointRecord
+           STRING RecordsRead DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  TotalSumDisplay DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  TotalSumWordsDisplay DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  RejectedRecordCount DELIMITED BY SIZE
+               INTO CheckpointRecord
+           OPEN OUTPUT CheckpointFile
+           WRITE CheckpointRecord
+           CLOSE CheckpointFile.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CheckpointFile
+           CLOSE CheckpointFile.
+
+       LOAD-QUEUE-CHECKPOINT.
+           MOVE 0 TO QueueLinesRead
+           MOVE 0 TO QueueFilesProcessedCount
+           MOVE 0 TO QueueGrandRecordsRead
+           MOVE 0 TO QueueGrandTotalSum
+           MOVE 0 TO QueueGrandTotalSumWords
+           MOVE 0 TO QueueGrandRejectedRecordCount
+
+           MOVE SPACES TO QueueCheckpointFileName
+           STRING FUNCTION TRIM(FileListName) DELIMITED BY SIZE
+                  '.qckpt' DELIMITED BY SIZE
+               INTO QueueCheckpointFileName
+
+           OPEN INPUT QueueCheckpointFile
+           IF QueueCheckpointFileStatus = '00'
+               READ QueueCheckpointFile
+                   NOT AT END
+                       UNSTRING QueueCheckpointRecord DELIMITED BY ','
+                           INTO QueueLinesReadText
+                                QueueFilesProcessedCountText
+                                QueueGrandRecordsReadText
+                                QueueGrandTotalSumText
+                                QueueGrandTotalSumWordsText
+                                QueueGrandRejectedRecordCountText
+                       MOVE FUNCTION NUMVAL(QueueLinesReadText)
+                           TO QueueLinesRead
+                       MOVE FUNCTION NUMVAL(QueueFilesProcessedCountText)
+                           TO QueueFilesProcessedCount
+                       MOVE FUNCTION NUMVAL(QueueGrandRecordsReadText)
+                           TO QueueGrandRecordsRead
+                       MOVE FUNCTION NUMVAL(QueueGrandTotalSumText)
+                           TO QueueGrandTotalSum
+                       MOVE FUNCTION NUMVAL(QueueGrandTotalSumWordsText)
+                           TO QueueGrandTotalSumWords
+                       MOVE FUNCTION NUMVAL(QueueGrandRejectedRecordCountText)
+                           TO QueueGrandRejectedRecordCount
+               END-READ
+               CLOSE QueueCheckpointFile
+           END-IF.
+
+       SAVE-QUEUE-CHECKPOINT.
+           MOVE GrandTotalSum TO GrandTotalSumDisplay
+           MOVE GrandTotalSumWords TO GrandTotalSumWordsDisplay
+           MOVE SPACES TO QueueCheckpointRecord
+           STRING QueueLinesRead DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FilesProcessedCount DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  GrandRecordsRead DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  GrandTotalSumDisplay DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  GrandTotalSumWordsDisplay DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  GrandRejectedRecordCount DELIMITED BY SIZE
+               INTO QueueCheckpointRecord
+           OPEN OUTPUT QueueCheckpointFile
+           WRITE QueueCheckpointRecord
+           CLOSE QueueCheckpointFile.
+
+       CLEAR-QUEUE-CHECKPOINT.
+           OPEN OUTPUT QueueCheckpointFile
+           CLOSE QueueCheckpointFile.
+
+       RECONCILE-RECORD-COUNT.
+           MOVE 0 TO ExpectedRecordCount
+           OPEN INPUT ControlFile
+           IF ControlFileStatus = '00'
+               READ ControlFile
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(ControlRecord) TO
+                           ExpectedRecordCount
+               END-READ
+               CLOSE ControlFile
+           END-IF
+
+           IF ExpectedRecordCount = 0
+               DISPLAY 'Record count reconciliation skipped: '
+                       'no control count supplied; records read = '
+                       RecordsRead
+           ELSE
+               IF RecordsRead = ExpectedRecordCount
+                   DISPLAY 'Record count reconciliation OK: '
+                           RecordsRead ' records read, '
+                           ExpectedRecordCount ' expected'
+               ELSE
+                   DISPLAY 'RECORD COUNT MISMATCH: ' RecordsRead
+                           ' records read, ' ExpectedRecordCount
+                           ' expected'
+               END-IF
+           END-IF.

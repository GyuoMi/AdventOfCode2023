@@ -0,0 +1,217 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. trendreport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HistoryFile ASSIGN TO DYNAMIC HistoryFileName
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS HistoryFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD HistoryFile.
+       01 HistoryRecord PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 HistoryFileName PIC X(200) VALUE SPACES.
+       01 HistoryFileStatus PIC XX.
+       01 CommandLineArg PIC X(200) VALUE SPACES.
+       01 EndOfHistoryFile PIC X VALUE 'N'.
+
+       01 HistoryTable.
+           05 HistoryEntry OCCURS 500 TIMES.
+               10 HE-BatchDate PIC X(8).
+               10 HE-TotalSum PIC S9(10).
+               10 HE-TotalSumWords PIC S9(10).
+       01 HistoryCount PIC 9(5) VALUE 0.
+       01 HistoryTotalLines PIC 9(9) VALUE 0.
+       01 HistorySkipCount PIC 9(9) VALUE 0.
+
+       01 HistoryFieldText1 PIC X(20).
+       01 HistoryFieldText2 PIC X(20).
+       01 HistoryFieldText3 PIC X(20).
+
+       01 I PIC 9(5) VALUE 0.
+       01 J PIC 9(5) VALUE 0.
+
+       01 CurrentMonth PIC X(6).
+       01 MTDTotal PIC S9(12) VALUE 0.
+       01 MTDCount PIC 9(5) VALUE 0.
+       01 MTDAverage PIC S9(9)V99 VALUE 0.
+
+       01 TrendWindowSize PIC 9(3) VALUE 5.
+       01 TrendWindowStart PIC 9(5) VALUE 0.
+       01 TrendWindowStartSigned PIC S9(6) VALUE 0.
+       01 TrendSum PIC S9(12) VALUE 0.
+       01 TrendCount PIC 9(5) VALUE 0.
+       01 TrendAverage PIC S9(9)V99 VALUE 0.
+       01 TrendDeltaPct PIC S9(5)V99 VALUE 0.
+
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM DETERMINE-HISTORY-FILE-NAME.
+           PERFORM LOAD-HISTORY.
+
+           IF HistoryCount = 0
+               DISPLAY 'No history records found in '
+                       FUNCTION TRIM(HistoryFileName)
+           ELSE
+               PERFORM COMPUTE-MONTH-TO-DATE
+               PERFORM COMPUTE-TREND
+               PERFORM DISPLAY-TREND-REPORT
+           END-IF.
+
+           STOP RUN.
+
+       DETERMINE-HISTORY-FILE-NAME.
+           MOVE SPACES TO CommandLineArg
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT CommandLineArg FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO CommandLineArg
+           END-ACCEPT
+
+           IF CommandLineArg NOT = SPACES
+               MOVE CommandLineArg TO HistoryFileName
+           ELSE
+               ACCEPT HistoryFileName FROM ENVIRONMENT 'HISTORY_FILE'
+               IF HistoryFileName = SPACES
+                   MOVE 'totalsum_history.txt' TO HistoryFileName
+               END-IF
+           END-IF.
+
+       LOAD-HISTORY.
+           MOVE 0 TO HistoryCount
+           MOVE 0 TO HistoryTotalLines
+           MOVE 0 TO HistorySkipCount
+           MOVE 'N' TO EndOfHistoryFile
+
+           OPEN INPUT HistoryFile
+           IF HistoryFileStatus = '00'
+               PERFORM UNTIL EndOfHistoryFile = 'Y'
+                   READ HistoryFile
+                       AT END
+                           MOVE 'Y' TO EndOfHistoryFile
+                       NOT AT END
+                           IF HistoryRecord NOT = SPACES
+                               ADD 1 TO HistoryTotalLines
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HistoryFile
+
+               IF HistoryTotalLines > 500
+                   COMPUTE HistorySkipCount = HistoryTotalLines - 500
+                   DISPLAY 'NOTE: history file has ' HistoryTotalLines
+                           ' run(s) on file - showing only the most '
+                           'recent 500'
+               END-IF
+
+               MOVE 'N' TO EndOfHistoryFile
+               OPEN INPUT HistoryFile
+               PERFORM UNTIL EndOfHistoryFile = 'Y'
+                   READ HistoryFile
+                       AT END
+                           MOVE 'Y' TO EndOfHistoryFile
+                       NOT AT END
+                           IF HistoryRecord NOT = SPACES
+                               IF HistorySkipCount > 0
+                                   SUBTRACT 1 FROM HistorySkipCount
+                               ELSE
+                                   IF HistoryCount < 500
+                                       ADD 1 TO HistoryCount
+                                       UNSTRING HistoryRecord
+                                               DELIMITED BY ','
+                                           INTO HistoryFieldText1
+                                                HistoryFieldText2
+                                                HistoryFieldText3
+                                       MOVE HistoryFieldText1
+                                           TO HE-BatchDate(HistoryCount)
+                                       MOVE FUNCTION
+                                               NUMVAL(HistoryFieldText2)
+                                           TO HE-TotalSum(HistoryCount)
+                                       MOVE FUNCTION
+                                               NUMVAL(HistoryFieldText3)
+                                           TO HE-TotalSumWords
+                                               (HistoryCount)
+                                   END-IF
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HistoryFile
+           ELSE
+               DISPLAY 'Unable to open history file '
+                       FUNCTION TRIM(HistoryFileName)
+                       ' (status ' HistoryFileStatus ')'
+           END-IF.
+
+       COMPUTE-MONTH-TO-DATE.
+           MOVE HE-BatchDate(HistoryCount)(1:6) TO CurrentMonth
+           MOVE 0 TO MTDTotal
+           MOVE 0 TO MTDCount
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > HistoryCount
+               IF HE-BatchDate(I)(1:6) = CurrentMonth
+                   ADD HE-TotalSum(I) TO MTDTotal
+                   ADD 1 TO MTDCount
+               END-IF
+           END-PERFORM
+
+           IF MTDCount > 0
+               COMPUTE MTDAverage ROUNDED = MTDTotal / MTDCount
+           END-IF.
+
+       COMPUTE-TREND.
+           COMPUTE TrendWindowStartSigned =
+               HistoryCount - TrendWindowSize
+           IF TrendWindowStartSigned < 1
+               MOVE 1 TO TrendWindowStart
+           ELSE
+               MOVE TrendWindowStartSigned TO TrendWindowStart
+           END-IF
+
+           MOVE 0 TO TrendSum
+           MOVE 0 TO TrendCount
+
+           PERFORM VARYING J FROM TrendWindowStart BY 1
+                   UNTIL J >= HistoryCount
+               ADD HE-TotalSum(J) TO TrendSum
+               ADD 1 TO TrendCount
+           END-PERFORM
+
+           IF TrendCount > 0
+               COMPUTE TrendAverage ROUNDED = TrendSum / TrendCount
+               IF TrendAverage NOT = 0
+                   COMPUTE TrendDeltaPct ROUNDED =
+                       ((HE-TotalSum(HistoryCount) - TrendAverage)
+                           / TrendAverage) * 100
+               END-IF
+           END-IF.
+
+       DISPLAY-TREND-REPORT.
+           DISPLAY '=== Trebuchet Trend Report ==='
+           DISPLAY 'History records loaded: ' HistoryCount
+           DISPLAY 'Most recent run date: ' HE-BatchDate(HistoryCount)
+           DISPLAY 'Most recent Total Sum: ' HE-TotalSum(HistoryCount)
+           DISPLAY 'Month-to-date (' CurrentMonth '): ' MTDCount
+                   ' run(s), total ' MTDTotal ', average ' MTDAverage
+
+           IF TrendCount > 0
+               DISPLAY 'Trailing ' TrendCount
+                       '-run average (prior to latest): ' TrendAverage
+               DISPLAY 'Latest run vs trailing average: '
+                       TrendDeltaPct '%'
+               IF FUNCTION ABS(TrendDeltaPct) > 25
+                   DISPLAY 'TREND ALERT: latest total has drifted more '
+                           'than 25% from the recent trend'
+               ELSE
+                   DISPLAY 'Trend check OK: latest total is within '
+                           'normal range of the recent trend'
+               END-IF
+           ELSE
+               DISPLAY 'Not enough history to compute a trend yet'
+           END-IF.
